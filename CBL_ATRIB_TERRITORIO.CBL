@@ -0,0 +1,199 @@
+      ******************************************************************
+      * Author: CARLOS OLIVEIRA
+      * Date: 09/08/2026
+      * Purpose: Atribuicao de territorio/regiao de vendas por
+      *          coordenadas geograficas dos vendedores ativos
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBL_ATRIB_TERRITORIO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARQ-VENDEDOR ASSIGN TO DISK WID-ARQ-VENDEDOR
+               ORGANIZATION       IS INDEXED
+               ACCESS MODE        IS DYNAMIC
+               RECORD KEY         IS FS-VEN-KEY
+               ALTERNATE RECORD KEY IS FS-VEN-CPF
+               LOCK MODE          IS MANUAL
+               FILE STATUS        IS FS-STAT-VEN.
+
+           SELECT ARQ-TERRITORIO ASSIGN TO WID-ARQ-TERRITORIO
+               ORGANIZATION       IS LINE SEQUENTIAL
+               ACCESS MODE        IS SEQUENTIAL
+               FILE STATUS        IS FS-STAT-TER.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQ-VENDEDOR.
+
+       COPY FS-ARQ-VENDEDOR.
+
+       FD ARQ-TERRITORIO.
+       01 ARQ-TERRITORIO-REC.
+           05 TER-CD-VENDEDOR        PIC Z(006)9.
+           05 FILLER                 PIC X(002) VALUE SPACES.
+           05 TER-CPF                PIC 9(011).
+           05 FILLER                 PIC X(002) VALUE SPACES.
+           05 TER-COD-REGIAO         PIC X(002).
+           05 FILLER                 PIC X(002) VALUE SPACES.
+           05 TER-VL-LATITUDE        PIC -999.99999999.
+           05 FILLER                 PIC X(002) VALUE SPACES.
+           05 TER-VL-LONGITUDE       PIC -999.99999999.
+
+       WORKING-STORAGE SECTION.
+       77 FS-STAT-VEN PIC 9(02).
+           88 FS-STAT-VEN-OK         VALUE 00.
+           88 FS-STAT-VEN-EOF        VALUE 10 23.
+           88 FS-STAT-VEN-NAO-EXISTE VALUE 35.
+
+       77 FS-STAT-TER PIC 9(02).
+           88 FS-STAT-TER-OK         VALUE IS 00.
+
+       77 WQT-TER-ATRIBUIDOS PIC 9(9) VALUE ZEROS.
+
+       77 WK-COD-REGIAO PIC X(02).
+           88 WK-REGIAO-NE VALUE "NE".
+           88 WK-REGIAO-NO VALUE "NO".
+           88 WK-REGIAO-SE VALUE "SE".
+           88 WK-REGIAO-SO VALUE "SO".
+
+       COPY CPY_ID_ARQ_VENDEDOR.
+
+       01 WID-ARQ-TERRITORIO.
+           05 WNM-PATH-TERRITORIO PIC X(17).
+           05 WNM-ARQ-TERRITORIO  PIC X(50) VALUE "TERRITORIO.TXT".
+
+       LINKAGE SECTION.
+       01 LK-PARAM.
+           05 LK-RETURN-CODE PIC 99 VALUE 0.
+
+       PROCEDURE DIVISION USING LK-PARAM.
+
+       0000-PRINCIPAL SECTION.
+
+           SET ENVIRONMENT 'DB_HOME' TO WNM-PATH-VENDEDOR.
+           MOVE WNM-PATH-VENDEDOR TO WNM-PATH-TERRITORIO.
+           MOVE ZEROS TO WQT-TER-ATRIBUIDOS
+
+           PERFORM 5000-ABRIR-ARQ-VENDEDOR
+           PERFORM 5100-ABRIR-ARQ-TERRITORIO
+
+           MOVE LOW-VALUES TO FS-VEN-KEY
+
+           START ARQ-VENDEDOR
+               KEY IS NOT LESS THAN FS-VEN-KEY
+           INVALID KEY
+               MOVE 10 TO FS-STAT-VEN
+           END-START
+
+           PERFORM 6000-LER-ARQ-VENDEDOR-SEQ
+
+           PERFORM
+             UNTIL NOT FS-STAT-VEN-OK
+
+               IF NOT FS-VEN-INATIVO
+                   PERFORM 1000-ATRIBUI-REGIAO
+                   PERFORM 1100-GRAVA-ARQ-TERRITORIO
+                   ADD 1 TO WQT-TER-ATRIBUIDOS
+               END-IF
+
+               PERFORM 6000-LER-ARQ-VENDEDOR-SEQ
+
+           END-PERFORM
+
+           PERFORM 7000-FECHA-ARQ-VENDEDOR
+           PERFORM 7100-FECHA-ARQ-TERRITORIO
+
+           MOVE 0 TO LK-RETURN-CODE
+
+           GOBACK.
+
+       0000-PRINCIPALX. EXIT.
+
+      * -----------------------------------
+      * DETERMINA O CODIGO DE REGIAO (NE/NO/SE/SO) A PARTIR DO
+      * QUADRANTE FORMADO PELO SINAL DE FS-VEN-VL-LATITUDE E
+      * FS-VEN-VL-LONGITUDE DO VENDEDOR CORRENTE
+       1000-ATRIBUI-REGIAO SECTION.
+
+           IF FS-VEN-VL-LATITUDE NOT LESS ZEROS
+               IF FS-VEN-VL-LONGITUDE NOT LESS ZEROS
+                   MOVE "NE" TO WK-COD-REGIAO
+               ELSE
+                   MOVE "NO" TO WK-COD-REGIAO
+               END-IF
+           ELSE
+               IF FS-VEN-VL-LONGITUDE NOT LESS ZEROS
+                   MOVE "SE" TO WK-COD-REGIAO
+               ELSE
+                   MOVE "SO" TO WK-COD-REGIAO
+               END-IF
+           END-IF.
+
+       1000-ATRIBUI-REGIAOX. EXIT.
+
+      * -----------------------------------
+      * GRAVA A LINHA DE ATRIBUICAO DE TERRITORIO DO VENDEDOR CORRENTE
+       1100-GRAVA-ARQ-TERRITORIO SECTION.
+
+           MOVE FS-VEN-CD-VENDEDOR  TO TER-CD-VENDEDOR
+           MOVE FS-VEN-CPF          TO TER-CPF
+           MOVE WK-COD-REGIAO       TO TER-COD-REGIAO
+           MOVE FS-VEN-VL-LATITUDE  TO TER-VL-LATITUDE
+           MOVE FS-VEN-VL-LONGITUDE TO TER-VL-LONGITUDE
+
+           WRITE ARQ-TERRITORIO-REC.
+
+       1100-GRAVA-ARQ-TERRITORIOX. EXIT.
+
+      * -----------------------------------
+      * ABRE ARQUIVO DE VENDEDORES PARA LEITURA
+       5000-ABRIR-ARQ-VENDEDOR SECTION.
+
+           OPEN INPUT ARQ-VENDEDOR.
+
+       5000-ABRIR-ARQ-VENDEDORX. EXIT.
+
+      * -----------------------------------
+      * ABRE ARQUIVO DE ATRIBUICAO DE TERRITORIO (SAIDA)
+       5100-ABRIR-ARQ-TERRITORIO SECTION.
+
+           OPEN OUTPUT ARQ-TERRITORIO.
+
+           IF NOT FS-STAT-TER-OK
+               DISPLAY "ERRO AO ABRIR ARQUIVO DE TERRITORIO, STATUS "
+                   FS-STAT-TER
+           END-IF.
+
+       5100-ABRIR-ARQ-TERRITORIOX. EXIT.
+
+      * -----------------------------------
+      * LE PROXIMO VENDEDOR EM SEQUENCIA DE CHAVE PRIMARIA
+       6000-LER-ARQ-VENDEDOR-SEQ SECTION.
+
+           READ ARQ-VENDEDOR NEXT RECORD
+               AT END
+                   MOVE 10 TO FS-STAT-VEN
+           END-READ.
+
+       6000-LER-ARQ-VENDEDOR-SEQX. EXIT.
+
+      * -----------------------------------
+      * FECHA ARQUIVO DE VENDEDORES
+       7000-FECHA-ARQ-VENDEDOR SECTION.
+
+           CLOSE ARQ-VENDEDOR.
+
+       7000-FECHA-ARQ-VENDEDORX. EXIT.
+
+      * -----------------------------------
+      * FECHA ARQUIVO DE ATRIBUICAO DE TERRITORIO
+       7100-FECHA-ARQ-TERRITORIO SECTION.
+
+           CLOSE ARQ-TERRITORIO.
+
+       7100-FECHA-ARQ-TERRITORIOX. EXIT.
+
+       END PROGRAM CBL_ATRIB_TERRITORIO.
