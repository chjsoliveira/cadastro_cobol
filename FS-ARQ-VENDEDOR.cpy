@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: FS-ARQ-VENDEDOR
+      * Purpose:  Layout do registro mestre de vendedores
+      *           (ARQ-VENDEDOR - chave primaria CD-VENDEDOR, chave
+      *           alternativa CPF).
+      ******************************************************************
+       01 ARQ-VENDEDOR-REC.
+           05 FS-VEN-KEY.
+               10 FS-VEN-CD-VENDEDOR      PIC  9(007).
+           05 FS-VEN-DADOS.
+               10 FS-VEN-CPF              PIC  9(011).
+               10 FS-VEN-NM-VENDEDOR      PIC  X(040).
+               10 FS-VEN-VL-LATITUDE      PIC S9(003)V9(008).
+               10 FS-VEN-VL-LONGITUDE     PIC S9(003)V9(008).
+               10 FS-VEN-STATUS           PIC  X(001).
+                   88 FS-VEN-ATIVO        VALUE "A".
+                   88 FS-VEN-INATIVO      VALUE "I".
+               10 FILLER                  PIC  X(019).
