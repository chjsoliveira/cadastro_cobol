@@ -0,0 +1,8 @@
+      ******************************************************************
+      * Copybook: CPY_ID_ARQ_VENDEDOR
+      * Purpose:  Identificacao do arquivo mestre de vendedores
+      *           (caminho + nome logico usado no ASSIGN TO DISK).
+      ******************************************************************
+       01 WID-ARQ-VENDEDOR.
+           05 WNM-PATH-VENDEDOR       PIC X(17) VALUE "./".
+           05 WNM-ARQ-VENDEDOR        PIC X(50) VALUE "VENDEDOR.IDX".
