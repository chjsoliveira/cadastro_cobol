@@ -25,6 +25,26 @@
                LOCK MODE          IS MANUAL
                FILE STATUS        IS FS-STAT-IMP.
 
+           SELECT ARQ-REJEITOS ASSIGN TO WID-ARQ-REJEITOS
+               ORGANIZATION       IS LINE SEQUENTIAL
+               ACCESS MODE        IS SEQUENTIAL
+               FILE STATUS        IS FS-STAT-REJ.
+
+           SELECT ARQ-RELATORIO ASSIGN TO WID-ARQ-RELATORIO
+               ORGANIZATION       IS LINE SEQUENTIAL
+               ACCESS MODE        IS SEQUENTIAL
+               FILE STATUS        IS FS-STAT-REL.
+
+           SELECT ARQ-LOG-VENDEDOR ASSIGN TO WID-ARQ-LOG-VENDEDOR
+               ORGANIZATION       IS LINE SEQUENTIAL
+               ACCESS MODE        IS SEQUENTIAL
+               FILE STATUS        IS FS-STAT-LOG.
+
+           SELECT ARQ-EXPORTACAO ASSIGN TO WID-ARQ-EXPORTACAO
+               ORGANIZATION       IS LINE SEQUENTIAL
+               ACCESS MODE        IS SEQUENTIAL
+               FILE STATUS        IS FS-STAT-EXP.
+
        DATA DIVISION.
        FILE SECTION.
        FD ARQ-VENDEDOR.
@@ -42,6 +62,48 @@
                10 FS-VL-LATITUDE-IMP     PIC S9(003)V9(008).
                10 FS-VL-LONGITUDE-IMP    PIC S9(003)V9(008).
 
+       FD ARQ-REJEITOS.
+       01 ARQ-REJEITOS-REC.
+           05 REJ-CD-VENDEDOR         PIC 9(007).
+           05 FILLER                  PIC X(001) VALUE SPACE.
+           05 REJ-COD-MOTIVO          PIC X(002).
+           05 FILLER                  PIC X(001) VALUE SPACE.
+           05 REJ-DS-MOTIVO           PIC X(040).
+
+       FD ARQ-RELATORIO.
+       01 ARQ-RELATORIO-REC.
+           05 REL-CD-VENDEDOR         PIC Z(006)9.
+           05 FILLER                  PIC X(002) VALUE SPACES.
+           05 REL-CPF                 PIC 9(011).
+           05 FILLER                  PIC X(002) VALUE SPACES.
+           05 REL-NM-VENDEDOR         PIC X(040).
+           05 FILLER                  PIC X(002) VALUE SPACES.
+           05 REL-VL-LATITUDE         PIC -999.99999999.
+           05 FILLER                  PIC X(002) VALUE SPACES.
+           05 REL-VL-LONGITUDE        PIC -999.99999999.
+
+       FD ARQ-LOG-VENDEDOR.
+       01 ARQ-LOG-VENDEDOR-REC.
+           05 LOG-CD-VENDEDOR         PIC 9(007).
+           05 FILLER                  PIC X(001) VALUE SPACE.
+           05 LOG-ACAO                PIC X(007).
+           05 FILLER                  PIC X(001) VALUE SPACE.
+           05 LOG-DATA                PIC 9(008).
+           05 FILLER                  PIC X(001) VALUE SPACE.
+           05 LOG-HORA                PIC 9(008).
+
+       FD ARQ-EXPORTACAO.
+       01 ARQ-EXPORTACAO-REC.
+           05 EXP-CD-VENDEDOR         PIC 9(007).
+           05 FILLER                  PIC X(001) VALUE SPACE.
+           05 EXP-CPF                 PIC 9(014) BLANK WHEN ZEROS.
+           05 FILLER                  PIC X(001) VALUE SPACE.
+           05 EXP-NM-VENDEDOR         PIC X(040).
+           05 FILLER                  PIC X(001) VALUE SPACE.
+           05 EXP-VL-LATITUDE         PIC S9(003)V9(008).
+           05 FILLER                  PIC X(001) VALUE SPACE.
+           05 EXP-VL-LONGITUDE        PIC S9(003)V9(008).
+
        WORKING-STORAGE SECTION.
        01 WS-MODULO.
            05 FILLER PIC X(17) VALUE "FRANQUIA AMBEV - ".
@@ -56,24 +118,49 @@
            88 E-ALTERAR   VALUE IS "2".
            88 E-EXCLUIR   VALUE IS "3".
            88 E-IMPORTAR  VALUE IS "4".
+           88 E-LISTAR    VALUE IS "5".
+           88 E-CONSULTAR VALUE IS "6".
+           88 E-EXPORTAR  VALUE IS "7".
            88 E-ENCERRAR  VALUE IS "X" "x".
-           88 E-OPCAO-OK  VALUE ARE "1" "2" "3" "4" "X" "x".
+           88 E-OPCAO-OK  VALUES ARE
+                              "1" "2" "3" "4" "5" "6" "7" "X" "x".
 
 
        77 WS-OPCAO-EXE PIC X.
            88 E-EXECUCAO-EXE  VALUE IS "1".
            88 E-EXECUCAO-ENC  VALUE IS "X" "x".
-           88 E-OPCAO-EXE-OK  VALUE ARE "1" "X" "x".
+           88 E-OPCAO-EXE-OK  VALUES ARE "1" "X" "x".
 
        77 W-VAL-ENTRADA PIC X.
            88 W-VAL-ENTRADA-OK VALUE 'S'.
 
+       01 WK-CPF-CALC PIC 9(011).
+       01 WK-CPF-DIGITOS REDEFINES WK-CPF-CALC.
+           05 WK-CPF-DIGITO OCCURS 11 TIMES PIC 9.
+
+       77 WK-CPF-SOMA  PIC 9(005) COMP.
+       77 WK-CPF-RESTO PIC 9(005) COMP.
+       77 WK-CPF-DV    PIC 9(001).
+       77 WK-CPF-IDX   PIC 9(002) COMP.
+
+       77 WS-CPF-VALIDO PIC X(001).
+           88 CPF-VALIDO    VALUE 'S'.
+           88 CPF-INVALIDO  VALUE 'N'.
+
+       77 WK-VL-LATITUDE  PIC S9(003)V9(008).
+       77 WK-VL-LONGITUDE PIC S9(003)V9(008).
+
+       77 WS-COORD-VALIDO PIC X(001).
+           88 COORD-VALIDA    VALUE 'S'.
+           88 COORD-INVALIDA  VALUE 'N'.
+
        77 FS-STAT-VEN PIC 9(02).
            88 FS-STAT-VEN-OK         VALUE 00.
            88 FS-STAT-VEN-EOF        VALUE 10 23.
            88 FS-STAT-VEN-CANCELA    VALUE 99.
            88 FS-STAT-VEN-NAO-EXISTE VALUE 35.
            88 FS-STAT-VEN-DUP        VALUE 21.
+           88 FS-STAT-VEN-BLOQUEADO  VALUE 91.
 
        77 FS-STAT-IMP PIC 9(02).
            88 FS-STAT-IMP-OK         VALUE IS 00.
@@ -81,6 +168,18 @@
            88 FS-STAT-IMP-CANCELA    VALUE 99.
            88 FS-STAT-IMP-NAO-EXISTE VALUE 35.
 
+       77 FS-STAT-REJ PIC 9(02).
+           88 FS-STAT-REJ-OK         VALUE IS 00.
+
+       77 FS-STAT-REL PIC 9(02).
+           88 FS-STAT-REL-OK         VALUE IS 00.
+
+       77 FS-STAT-LOG PIC 9(02).
+           88 FS-STAT-LOG-OK         VALUE IS 00.
+
+       77 FS-STAT-EXP PIC 9(02).
+           88 FS-STAT-EXP-OK         VALUE IS 00.
+
        77 WS-ERRO PIC X.
            88 E-SIM VALUES ARE "S" "s".
 
@@ -102,12 +201,15 @@
                10 WS-NM-VENDEDOR     PIC  X(040).
                10 WS-VL-LATITUDE     PIC S9(003)V9(008).
                10 WS-VL-LONGITUDE    PIC S9(003)V9(008).
-               10 FILLER             PIC  X(020).
+               10 WS-STATUS-VENDEDOR PIC  X(001).
+                   88 WS-VEN-ATIVO   VALUE "A".
+                   88 WS-VEN-INATIVO VALUE "I".
+               10 FILLER             PIC  X(019).
 
        01 WQT-TOTAIS.
            05 WQT-ARQ-IMPORTACAO     PIC 9(9) VALUE ZEROS.
-           05 WQT-ARQ-OK             PIC 9(9) VALUE ZEROS.
-           05 WQT-ARQ-DUP            PIC 9(9) VALUE ZEROS.
+           05 WQT-ARQ-NOVOS          PIC 9(9) VALUE ZEROS.
+           05 WQT-ARQ-ATUALIZADOS    PIC 9(9) VALUE ZEROS.
            05 WQT-ARQ-ERR            PIC 9(9) VALUE ZEROS.
 
        COPY CPY_ID_ARQ_VENDEDOR.
@@ -116,11 +218,30 @@
 000380     05 WNM-PATH-IMPORTACAO PIC X(17).
            05 WNM-ARQ-IMPORTACAO PIC X(50) VALUE "CARGAVENDEDOR.IDX".
 
+       01 WID-ARQ-REJEITOS.
+           05 WNM-PATH-REJEITOS PIC X(17).
+           05 WNM-ARQ-REJEITOS  PIC X(50) VALUE "REJEITOSVENDEDOR.TXT".
+
+       01 WID-ARQ-RELATORIO.
+           05 WNM-PATH-RELATORIO PIC X(17).
+           05 WNM-ARQ-RELATORIO  PIC X(50) VALUE "LISTAVENDEDOR.TXT".
+
+       01 WID-ARQ-LOG-VENDEDOR.
+           05 WNM-PATH-LOG-VENDEDOR PIC X(17).
+           05 WNM-ARQ-LOG-VENDEDOR  PIC X(50) VALUE "LOGVENDEDOR.TXT".
+
+       01 WID-ARQ-EXPORTACAO.
+           05 WNM-PATH-EXPORTACAO PIC X(17).
+           05 WNM-ARQ-EXPORTACAO  PIC X(50) VALUE "EXPORTVENDEDOR.TXT".
+
        COPY screenio.
 
        LINKAGE SECTION.
        01 LK-PARAM.
-           05 LK-RETURN-CODE PIC 99 VALUE 0.
+           05 LK-RETURN-CODE     PIC 99     VALUE 0.
+           05 LK-MODO            PIC X(01)  VALUE SPACE.
+               88 LK-MODO-BATCH  VALUE "B".
+           05 LK-ARQ-IMPORTACAO  PIC X(50)  VALUE SPACES.
 
        SCREEN SECTION.
        01 SS-CLS.
@@ -145,9 +266,12 @@
            05 LINE 08 COLUMN 15 VALUE "02 - ALTERAR".
            05 LINE 09 COLUMN 15 VALUE "03 - EXCLUIR".
            05 LINE 10 COLUMN 15 VALUE "04 - IMPORTAR".
-           05 LINE 11 COLUMN 15 VALUE "X  - ENCERRAR".
-           05 LINE 12 COLUMN 15 VALUE "OPCAO: ".
-           05 LINE 12 COL PLUS 1 USING WS-OPCAO AUTO.
+           05 LINE 11 COLUMN 15 VALUE "05 - LISTAR".
+           05 LINE 12 COLUMN 15 VALUE "06 - CONSULTAR CPF".
+           05 LINE 13 COLUMN 15 VALUE "07 - EXPORTAR".
+           05 LINE 14 COLUMN 15 VALUE "X  - ENCERRAR".
+           05 LINE 15 COLUMN 15 VALUE "OPCAO: ".
+           05 LINE 15 COL PLUS 1 USING WS-OPCAO AUTO.
 
        01 SS-TELA-VENDEDOR.
            05 SS-CHAVE FOREGROUND-COLOR 2.
@@ -166,6 +290,10 @@
                10 COLUMN PLUS 2 PIC +999.99999999
                                           USING WS-VL-LONGITUDE.
 
+       01 SS-TELA-CONSULTA-CPF.
+           05 LINE 10 COLUMN 10 VALUE "CPF para consulta:".
+           05 COLUMN PLUS 2 PIC 9(11) USING WS-CPF.
+
        01 SS-TELA-IMPORTACAO.
            05 LINE 10 COLUMN 10 VALUE "Nome do Arquivo com extensao:".
            05 COLUMN PLUS 2 PIC X(20) USING WNM-ARQ-IMPORTACAO.
@@ -175,10 +303,10 @@
        01 SS-TELA-RESULTADO.
            05 LINE 13 COLUMN 10 VALUE "Quantidade:".
            05 COLUMN PLUS 2 PIC 9(9) USING WQT-ARQ-IMPORTACAO.
-           05 LINE 14 COLUMN 13 VALUE "Sucesso:".
-           05 COLUMN PLUS 2 PIC 9(9) USING WQT-ARQ-OK.
-           05 LINE 15 COLUMN 10 VALUE "Duplicados:".
-           05 COLUMN PLUS 2 PIC 9(9) USING WQT-ARQ-DUP.
+           05 LINE 14 COLUMN 15 VALUE "Novos:".
+           05 COLUMN PLUS 2 PIC 9(9) USING WQT-ARQ-NOVOS.
+           05 LINE 15 COLUMN 09 VALUE "Atualizados:".
+           05 COLUMN PLUS 2 PIC 9(9) USING WQT-ARQ-ATUALIZADOS.
            05 LINE 16 COLUMN 16 VALUE "Erro:".
            05 COLUMN PLUS 2 PIC 9(9) USING WQT-ARQ-ERR.
 
@@ -196,36 +324,53 @@
            SET ENVIRONMENT 'COB_SCREEN_ESC' TO 'Y'.
            SET ENVIRONMENT 'ESCDELAY' TO '25'.
            MOVE WNM-PATH-VENDEDOR TO WNM-PATH-IMPORTACAO.
+           MOVE WNM-PATH-VENDEDOR TO WNM-PATH-REJEITOS.
+           MOVE WNM-PATH-VENDEDOR TO WNM-PATH-RELATORIO.
+           MOVE WNM-PATH-VENDEDOR TO WNM-PATH-LOG-VENDEDOR.
+           MOVE WNM-PATH-VENDEDOR TO WNM-PATH-EXPORTACAO.
            MOVE SPACES TO WS-OPCAO
 
-           ACCEPT WS-NUML FROM LINES
-           COMPUTE WS-NUML-ANT = WS-NUML - 1
-           ACCEPT WS-NUMC FROM COLUMNS
-
-           PERFORM UNTIL E-ENCERRAR
-               MOVE "MENU" TO WS-OP
-               MOVE WS-DS-OPCAO TO WS-STATUS
-               MOVE SPACES TO WS-OPCAO
-               DISPLAY SS-CLS
-               ACCEPT SS-MENU
-               EVALUATE TRUE
-                   WHEN E-INCLUIR
-                       PERFORM 1000-ACS-INCLUIR-VENDEDOR
-                       MOVE SPACES TO WS-OPCAO
-                   WHEN E-ALTERAR
-                       PERFORM 1100-ACS-ALTERAR-VENDEDOR
-                       MOVE SPACES TO WS-OPCAO
-                   WHEN E-EXCLUIR
-                       PERFORM 1200-ACS-EXCLUIR-VENDEDOR
-                       MOVE SPACES TO WS-OPCAO
-                   WHEN E-IMPORTAR
-                       PERFORM 1300-ACS-IMPORTAR-VENDEDOR
-                       MOVE SPACES TO WS-OPCAO
-                   WHEN NOT E-OPCAO-OK
-                       MOVE WS-DS-OPCAO-ERR TO WS-MSGERRO
-                       PERFORM 9000-MOSTRA-ERRO
-                   END-EVALUATE
-           END-PERFORM.
+           IF LK-MODO-BATCH
+               PERFORM 1600-ACS-IMPORTAR-VENDEDOR-BATCH
+           ELSE
+               ACCEPT WS-NUML FROM LINES
+               COMPUTE WS-NUML-ANT = WS-NUML - 1
+               ACCEPT WS-NUMC FROM COLUMNS
+
+               PERFORM UNTIL E-ENCERRAR
+                   MOVE "MENU" TO WS-OP
+                   MOVE WS-DS-OPCAO TO WS-STATUS
+                   MOVE SPACES TO WS-OPCAO
+                   DISPLAY SS-CLS
+                   ACCEPT SS-MENU
+                   EVALUATE TRUE
+                       WHEN E-INCLUIR
+                           PERFORM 1000-ACS-INCLUIR-VENDEDOR
+                           MOVE SPACES TO WS-OPCAO
+                       WHEN E-ALTERAR
+                           PERFORM 1100-ACS-ALTERAR-VENDEDOR
+                           MOVE SPACES TO WS-OPCAO
+                       WHEN E-EXCLUIR
+                           PERFORM 1200-ACS-EXCLUIR-VENDEDOR
+                           MOVE SPACES TO WS-OPCAO
+                       WHEN E-IMPORTAR
+                           PERFORM 1300-ACS-IMPORTAR-VENDEDOR
+                           MOVE SPACES TO WS-OPCAO
+                       WHEN E-LISTAR
+                           PERFORM 1400-ACS-LISTAR-VENDEDOR
+                           MOVE SPACES TO WS-OPCAO
+                       WHEN E-CONSULTAR
+                           PERFORM 1500-ACS-CONSULTAR-CPF-VENDEDOR
+                           MOVE SPACES TO WS-OPCAO
+                       WHEN E-EXPORTAR
+                           PERFORM 1700-ACS-EXPORTAR-VENDEDOR
+                           MOVE SPACES TO WS-OPCAO
+                       WHEN NOT E-OPCAO-OK
+                           MOVE WS-DS-OPCAO-ERR TO WS-MSGERRO
+                           PERFORM 9000-MOSTRA-ERRO
+                       END-EVALUATE
+               END-PERFORM
+           END-IF.
 
            PERFORM 9999-FINALIZA.
 
@@ -251,6 +396,12 @@
                ACCEPT SS-TELA-VENDEDOR
 
                MOVE WS-CPF TO FS-VEN-CPF
+               MOVE WS-CPF TO WK-CPF-CALC
+               PERFORM 2000-VALIDA-CPF
+
+               MOVE WS-VL-LATITUDE  TO WK-VL-LATITUDE
+               MOVE WS-VL-LONGITUDE TO WK-VL-LONGITUDE
+               PERFORM 2100-VALIDA-COORDENADAS
 
                START ARQ-VENDEDOR
                   KEY = FS-VEN-CPF
@@ -263,6 +414,20 @@
                         PERFORM 9000-MOSTRA-ERRO
                         MOVE 'N' TO W-VAL-ENTRADA
 
+                   WHEN WS-CPF GREATER ZEROS AND CPF-INVALIDO
+                        MOVE "CPF INVALIDO, NAO INSERIDO."
+                          TO WS-MSGERRO
+                        PERFORM 9000-MOSTRA-ERRO
+                        MOVE 'N' TO W-VAL-ENTRADA
+
+                   WHEN COORD-INVALIDA
+                        STRING
+                          "LATITUDE/LONGITUDE INVALIDA, "
+                          "NAO INSERIDO." DELIMITED BY SIZE
+                          INTO WS-MSGERRO
+                        PERFORM 9000-MOSTRA-ERRO
+                        MOVE 'N' TO W-VAL-ENTRADA
+
                    WHEN WS-CD-VENDEDOR NOT EQUAL SPACES AND
                         WS-CPF GREATER ZEROS AND
                         WS-NM-VENDEDOR NOT EQUAL SPACES
@@ -283,6 +448,7 @@
 
            IF COB-CRT-STATUS EQUAL COB-SCR-OK
 
+               MOVE 'A' TO WS-STATUS-VENDEDOR
                MOVE WS-VENDEDOR-REC TO ARQ-VENDEDOR-REC
 
                WRITE ARQ-VENDEDOR-REC
@@ -295,6 +461,9 @@
                IF FS-STAT-VEN-OK
                    MOVE "VENDEDOR ADICIONADO COM SUCESSO" TO WS-MSGERRO
                    PERFORM 9000-MOSTRA-ERRO
+                   MOVE FS-VEN-CD-VENDEDOR TO LOG-CD-VENDEDOR
+                   MOVE "INCLUIR"          TO LOG-ACAO
+                   PERFORM 8000-GRAVA-LOG-VENDEDOR
                END-IF
            END-IF.
 
@@ -332,12 +501,37 @@
                    PERFORM 9000-MOSTRA-ERRO
                END-IF
 
+               IF FS-STAT-VEN-OK AND FS-VEN-INATIVO
+                   MOVE "VENDEDOR NAO ENCONTRADO" TO WS-MSGERRO
+                   PERFORM 9000-MOSTRA-ERRO
+                   MOVE 10 TO FS-STAT-VEN
+               END-IF
+
+               IF FS-STAT-VEN-OK
+                   PERFORM 6400-TRAVA-ARQ-VENDEDOR
+               END-IF
+
+               IF FS-STAT-VEN-BLOQUEADO
+                   MOVE "REGISTRO EM USO POR OUTRO TERMINAL"
+                     TO WS-MSGERRO
+                   PERFORM 9000-MOSTRA-ERRO
+               END-IF
+
                IF FS-STAT-VEN-OK
                    MOVE ARQ-VENDEDOR-REC TO WS-VENDEDOR-REC
 
                    ACCEPT SS-DADOS
 
                    MOVE WS-CPF TO FS-VEN-CPF
+                   MOVE WS-NM-VENDEDOR  TO FS-VEN-NM-VENDEDOR
+                   MOVE WS-VL-LATITUDE  TO FS-VEN-VL-LATITUDE
+                   MOVE WS-VL-LONGITUDE TO FS-VEN-VL-LONGITUDE
+                   MOVE WS-CPF TO WK-CPF-CALC
+                   PERFORM 2000-VALIDA-CPF
+
+                   MOVE WS-VL-LATITUDE  TO WK-VL-LATITUDE
+                   MOVE WS-VL-LONGITUDE TO WK-VL-LONGITUDE
+                   PERFORM 2100-VALIDA-COORDENADAS
 
                    START ARQ-VENDEDOR
                       KEY = FS-VEN-CPF
@@ -349,6 +543,21 @@
                             MOVE "CPF DUPLICADO NAO ATUALIZADO"
                               TO WS-MSGERRO
                             PERFORM 9000-MOSTRA-ERRO
+                            UNLOCK ARQ-VENDEDOR
+                            MOVE 'N' TO W-VAL-ENTRADA
+                       WHEN WS-CPF GREATER ZEROS AND CPF-INVALIDO
+                            MOVE "CPF INVALIDO NAO ATUALIZADO"
+                              TO WS-MSGERRO
+                            PERFORM 9000-MOSTRA-ERRO
+                            UNLOCK ARQ-VENDEDOR
+                            MOVE 'N' TO W-VAL-ENTRADA
+                       WHEN COORD-INVALIDA
+                            STRING
+                              "LATITUDE/LONGITUDE INVALIDA "
+                              "NAO ATUALIZADO" DELIMITED BY SIZE
+                              INTO WS-MSGERRO
+                            PERFORM 9000-MOSTRA-ERRO
+                            UNLOCK ARQ-VENDEDOR
                             MOVE 'N' TO W-VAL-ENTRADA
                        WHEN WS-CD-VENDEDOR NOT EQUAL SPACES AND
                             WS-CPF GREATER ZEROS AND
@@ -364,6 +573,7 @@
                               "CPF e Nome do vendedor" DELIMITED BY SIZE
                               INTO WS-MSGERRO
                             PERFORM 9000-MOSTRA-ERRO
+                            UNLOCK ARQ-VENDEDOR
                    END-EVALUATE
                END-IF
 
@@ -378,9 +588,14 @@
                    MOVE ZEROS TO FS-VEN-KEY
                END-REWRITE
 
+               UNLOCK ARQ-VENDEDOR
+
                IF FS-STAT-VEN-OK
                    MOVE "VENDEDOR ALTERADO COM SUCESSO" TO WS-MSGERRO
                    PERFORM 9000-MOSTRA-ERRO
+                   MOVE FS-VEN-CD-VENDEDOR TO LOG-CD-VENDEDOR
+                   MOVE "ALTERAR"          TO LOG-ACAO
+                   PERFORM 8000-GRAVA-LOG-VENDEDOR
                END-IF
            END-IF.
 
@@ -419,6 +634,22 @@
                    MOVE "N" TO W-VAL-ENTRADA
                END-IF
 
+               IF FS-STAT-VEN-OK AND FS-VEN-INATIVO
+                   MOVE "VENDEDOR NAO ENCONTRADO" TO WS-MSGERRO
+                   PERFORM 9000-MOSTRA-ERRO
+                   MOVE 10 TO FS-STAT-VEN
+               END-IF
+
+               IF FS-STAT-VEN-OK
+                   PERFORM 6400-TRAVA-ARQ-VENDEDOR
+               END-IF
+
+               IF FS-STAT-VEN-BLOQUEADO
+                   MOVE "REGISTRO EM USO POR OUTRO TERMINAL"
+                     TO WS-MSGERRO
+                   PERFORM 9000-MOSTRA-ERRO
+               END-IF
+
                IF FS-STAT-VEN-OK
                    MOVE SPACES TO WS-ERRO
                    MOVE "CONFIRMA A EXCLUSAO DO VENDEDOR (S/N)?"
@@ -427,18 +658,25 @@
                    ACCEPT SS-ERRO
 
                    IF E-SIM
-                       DELETE ARQ-VENDEDOR
+                       MOVE 'I' TO FS-VEN-STATUS
+                       REWRITE ARQ-VENDEDOR-REC
                            INVALID KEY
                                MOVE "ERRO AO EXCLUIR" TO WS-MSGERRO
                                PERFORM 9000-MOSTRA-ERRO
-                       END-DELETE
+                       END-REWRITE
+                       UNLOCK ARQ-VENDEDOR
                        MOVE SPACES TO WS-ERRO
                        IF FS-STAT-VEN-OK
                            MOVE "VENDEDOR EXCLUIDO COM SUCESSO"
                              TO WS-MSGERRO
                            PERFORM 9000-MOSTRA-ERRO
                            MOVE "S" TO W-VAL-ENTRADA
+                           MOVE FS-VEN-CD-VENDEDOR TO LOG-CD-VENDEDOR
+                           MOVE "EXCLUIR"          TO LOG-ACAO
+                           PERFORM 8000-GRAVA-LOG-VENDEDOR
                        END-IF
+                   ELSE
+                       UNLOCK ARQ-VENDEDOR
                    END-IF
                    MOVE SPACES TO WS-ERRO
                END-IF
@@ -472,52 +710,379 @@
                END-IF
 
                IF COB-CRT-STATUS EQUAL COB-SCR-OK
-                   PERFORM 5100-ABRIR-ARQ-IMPORTACAO
-                   PERFORM 5000-ABRIR-ARQ-VENDEDOR
+                   PERFORM 1350-EXECUTA-IMPORTACAO-VENDEDOR
+
+                   DISPLAY SS-TELA-RESULTADO
+
+                   MOVE "IMPORTACAO CONCLUIDA COM SUCESSO"
+                     TO WS-MSGERRO
+                   PERFORM 9000-MOSTRA-ERRO
+
+               END-IF
 
-                   MOVE LOW-VALUES TO FS-IMP-KEY
+           END-PERFORM.
 
-                   PERFORM 6100-LER-ARQ-IMPORTACAO
+       1300-ACS-IMPORTAR-VENDEDORX. EXIT.
 
-                   PERFORM
-                     UNTIL NOT FS-STAT-IMP-OK
+      * -----------------------------------
+      * EXECUTA A CARGA DE ARQ-IMPORTACAO PARA ARQ-VENDEDOR (WRITE COM
+      * FALLBACK PARA REWRITE), GRAVANDO REJEITOS. CHAMADA TANTO PELO
+      * MENU INTERATIVO (1300) QUANTO PELA ENTRADA EM LOTE (1600)
+       1350-EXECUTA-IMPORTACAO-VENDEDOR SECTION.
 
-                       MOVE FS-CPF-IMP TO FS-VEN-CPF
-                       MOVE FS-CD-VENDEDOR-IMP TO FS-VEN-CD-VENDEDOR
-                       MOVE FS-NM-VENDEDOR-IMP TO FS-VEN-NM-VENDEDOR
-                       MOVE FS-VL-LATITUDE-IMP TO FS-VEN-VL-LATITUDE
-                       MOVE FS-VL-LONGITUDE-IMP TO FS-VEN-VL-LONGITUDE
+           PERFORM 5100-ABRIR-ARQ-IMPORTACAO
+           PERFORM 5000-ABRIR-ARQ-VENDEDOR
+           PERFORM 5200-ABRIR-ARQ-REJEITOS
 
-                       IF FS-VEN-CD-VENDEDOR EQUAL SPACES OR
-                          FS-VEN-CPF NOT GREATER ZEROS OR
-                          FS-VEN-NM-VENDEDOR EQUAL SPACES
+           MOVE LOW-VALUES TO FS-IMP-KEY
+
+           PERFORM 6100-LER-ARQ-IMPORTACAO
+
+           PERFORM
+             UNTIL NOT FS-STAT-IMP-OK
+
+               MOVE FS-CD-VENDEDOR-IMP TO FS-VEN-CD-VENDEDOR
+
+               READ ARQ-VENDEDOR
+
+               IF FS-STAT-VEN-OK AND FS-VEN-INATIVO
+                   ADD 1 TO  WQT-ARQ-ERR
+                   MOVE FS-CD-VENDEDOR-IMP TO REJ-CD-VENDEDOR
+                   MOVE "05" TO REJ-COD-MOTIVO
+                   MOVE "VENDEDOR EXCLUIDO, REATIVACAO NEGADA"
+                     TO REJ-DS-MOTIVO
+                   WRITE ARQ-REJEITOS-REC
+               ELSE
+                   MOVE FS-CPF-IMP TO FS-VEN-CPF
+                   MOVE FS-NM-VENDEDOR-IMP TO FS-VEN-NM-VENDEDOR
+                   MOVE FS-VL-LATITUDE-IMP TO FS-VEN-VL-LATITUDE
+                   MOVE FS-VL-LONGITUDE-IMP TO FS-VEN-VL-LONGITUDE
+                   MOVE 'A' TO FS-VEN-STATUS
+    
+                   MOVE FS-VEN-CPF TO WK-CPF-CALC
+                   PERFORM 2000-VALIDA-CPF
+    
+                   MOVE FS-VEN-VL-LATITUDE  TO WK-VL-LATITUDE
+                   MOVE FS-VEN-VL-LONGITUDE TO WK-VL-LONGITUDE
+                   PERFORM 2100-VALIDA-COORDENADAS
+    
+                   IF FS-VEN-CD-VENDEDOR EQUAL SPACES OR
+                      FS-VEN-CPF NOT GREATER ZEROS OR
+                      FS-VEN-NM-VENDEDOR EQUAL SPACES
+                       ADD 1 TO  WQT-ARQ-ERR
+                       MOVE FS-CD-VENDEDOR-IMP TO REJ-CD-VENDEDOR
+                       MOVE "02" TO REJ-COD-MOTIVO
+                       MOVE "CAMPO OBRIGATORIO AUSENTE"
+                         TO REJ-DS-MOTIVO
+                       WRITE ARQ-REJEITOS-REC
+                   ELSE
+                       IF CPF-INVALIDO
                            ADD 1 TO  WQT-ARQ-ERR
+                           MOVE FS-CD-VENDEDOR-IMP
+                             TO REJ-CD-VENDEDOR
+                           MOVE "03" TO REJ-COD-MOTIVO
+                           MOVE "CPF INVALIDO" TO REJ-DS-MOTIVO
+                           WRITE ARQ-REJEITOS-REC
                        ELSE
+                         IF COORD-INVALIDA
+                           ADD 1 TO  WQT-ARQ-ERR
+                           MOVE FS-CD-VENDEDOR-IMP
+                             TO REJ-CD-VENDEDOR
+                           MOVE "04" TO REJ-COD-MOTIVO
+                           MOVE "LATITUDE OU LONGITUDE INVALIDA"
+                             TO REJ-DS-MOTIVO
+                           WRITE ARQ-REJEITOS-REC
+                         ELSE
                            WRITE ARQ-VENDEDOR-REC
-002300                         INVALID KEY
-                                   ADD 1 TO  WQT-ARQ-DUP
+                               INVALID KEY
+                                   REWRITE ARQ-VENDEDOR-REC
+                                       INVALID KEY
+                                           ADD 1 TO  WQT-ARQ-ERR
+                                           MOVE FS-CD-VENDEDOR-IMP
+                                             TO REJ-CD-VENDEDOR
+                                           MOVE "01" TO
+                                             REJ-COD-MOTIVO
+                                           MOVE
+                                             "ERRO AO ATUALIZAR"
+                                             TO REJ-DS-MOTIVO
+                                           WRITE ARQ-REJEITOS-REC
+                                           END-WRITE
+                                       NOT INVALID KEY
+                                           ADD 1 TO
+                                             WQT-ARQ-ATUALIZADOS
+                                   END-REWRITE
                                NOT INVALID KEY
-                                   ADD 1 TO  WQT-ARQ-OK
+                                   ADD 1 TO  WQT-ARQ-NOVOS
                            END-WRITE
+                         END-IF
                        END-IF
+                   END-IF
+               END-IF
 
-                       PERFORM 6100-LER-ARQ-IMPORTACAO
+               PERFORM 6100-LER-ARQ-IMPORTACAO
 
-                   END-PERFORM
+           END-PERFORM
 
-                   DISPLAY SS-TELA-RESULTADO
+           PERFORM 7000-FECHA-ARQ-VENDEDOR
+           PERFORM 7100-FECHA-ARQ-IMPORTACAO
+           PERFORM 7200-FECHA-ARQ-REJEITOS.
 
-                   MOVE "IMPORTACAO CONCLUIDA COM SUCESSO"
-                     TO WS-MSGERRO
+       1350-EXECUTA-IMPORTACAO-VENDEDORX. EXIT.
+
+      * -----------------------------------
+      * ACESSA LISTAGEM COMPLETA DE VENDEDORES
+       1400-ACS-LISTAR-VENDEDOR SECTION.
+
+           MOVE "05 - LISTAR" TO WS-OP
+           MOVE WS-DS-SAIR TO WS-STATUS
+
+           PERFORM 5000-ABRIR-ARQ-VENDEDOR
+           PERFORM 5300-ABRIR-ARQ-RELATORIO
+
+           MOVE LOW-VALUES TO FS-VEN-KEY
+
+           START ARQ-VENDEDOR
+               KEY IS NOT LESS THAN FS-VEN-KEY
+           INVALID KEY
+               MOVE 10 TO FS-STAT-VEN
+           END-START
+
+           PERFORM 6200-LER-ARQ-VENDEDOR-SEQ
+
+           PERFORM
+             UNTIL NOT FS-STAT-VEN-OK
+
+               IF NOT FS-VEN-INATIVO
+                   MOVE FS-VEN-CD-VENDEDOR  TO REL-CD-VENDEDOR
+                   MOVE FS-VEN-CPF          TO REL-CPF
+                   MOVE FS-VEN-NM-VENDEDOR  TO REL-NM-VENDEDOR
+                   MOVE FS-VEN-VL-LATITUDE  TO REL-VL-LATITUDE
+                   MOVE FS-VEN-VL-LONGITUDE TO REL-VL-LONGITUDE
+
+                   WRITE ARQ-RELATORIO-REC
+               END-IF
+
+               PERFORM 6200-LER-ARQ-VENDEDOR-SEQ
+
+           END-PERFORM
+
+           MOVE "LISTAGEM GERADA COM SUCESSO" TO WS-MSGERRO
+           PERFORM 9000-MOSTRA-ERRO
+
+           PERFORM 7000-FECHA-ARQ-VENDEDOR
+           PERFORM 7300-FECHA-ARQ-RELATORIO.
+
+       1400-ACS-LISTAR-VENDEDORX. EXIT.
+
+      * -----------------------------------
+      * ACESSA CONSULTA DE VENDEDOR PELA CHAVE ALTERNATIVA (CPF)
+       1500-ACS-CONSULTAR-CPF-VENDEDOR SECTION.
+
+           MOVE "06 - CONSULTAR CPF" TO WS-OP
+           MOVE WS-DS-SAIR TO WS-STATUS
+           MOVE 'N' TO W-VAL-ENTRADA
+
+           MOVE SPACES TO ARQ-VENDEDOR-REC WS-VENDEDOR-REC
+
+           PERFORM 5000-ABRIR-ARQ-VENDEDOR
+
+           PERFORM
+             UNTIL W-VAL-ENTRADA-OK
+
+               DISPLAY SS-CLS
+               MOVE ZEROS TO WS-CPF FS-VEN-CPF
+
+               ACCEPT SS-TELA-CONSULTA-CPF
+
+               MOVE WS-CPF TO FS-VEN-CPF
+
+               PERFORM 6300-LER-ARQ-VENDEDOR-CPF
+
+               IF FS-STAT-VEN-EOF
+                   MOVE "VENDEDOR NAO ENCONTRADO" TO WS-MSGERRO
+                   PERFORM 9000-MOSTRA-ERRO
+               END-IF
+
+               IF FS-STAT-VEN-OK AND FS-VEN-INATIVO
+                   MOVE "VENDEDOR NAO ENCONTRADO" TO WS-MSGERRO
                    PERFORM 9000-MOSTRA-ERRO
-                   PERFORM 7000-FECHA-ARQ-VENDEDOR
-                   PERFORM 7100-FECHA-ARQ-IMPORTACAO
+                   MOVE 10 TO FS-STAT-VEN
+               END-IF
 
+               IF FS-STAT-VEN-OK
+                   MOVE ARQ-VENDEDOR-REC TO WS-VENDEDOR-REC
+                   DISPLAY SS-TELA-VENDEDOR
+                   MOVE "VENDEDOR ENCONTRADO" TO WS-MSGERRO
+                   PERFORM 9000-MOSTRA-ERRO
+                   MOVE 'S' TO W-VAL-ENTRADA
                END-IF
 
            END-PERFORM.
 
-       1300-ACS-IMPORTAR-VENDEDORX. EXIT.
+           PERFORM 7000-FECHA-ARQ-VENDEDOR.
+
+       1500-ACS-CONSULTAR-CPF-VENDEDORX. EXIT.
+
+      * -----------------------------------
+      * EXECUTA A IMPORTACAO SEM TERMINAL (LK-MODO = "B"), USANDO O
+      * NOME DE ARQUIVO RECEBIDO EM LK-ARQ-IMPORTACAO NO LUGAR DA
+      * ACCEPT SS-TELA-IMPORTACAO; DEVOLVE O RESULTADO EM
+      * LK-RETURN-CODE PARA O JCL/PROCESSO CHAMADOR
+       1600-ACS-IMPORTAR-VENDEDOR-BATCH SECTION.
+
+           MOVE LK-ARQ-IMPORTACAO TO WNM-ARQ-IMPORTACAO
+           MOVE ZEROS TO WQT-TOTAIS
+
+           PERFORM 1350-EXECUTA-IMPORTACAO-VENDEDOR
+
+           IF WQT-ARQ-ERR GREATER ZEROS
+               MOVE 4 TO LK-RETURN-CODE
+           ELSE
+               MOVE 0 TO LK-RETURN-CODE
+           END-IF.
+
+       1600-ACS-IMPORTAR-VENDEDOR-BATCHX. EXIT.
+
+      * -----------------------------------
+      * EXPORTA OS VENDEDORES ATIVOS PARA ARQUIVO PLANO NO LAYOUT DE
+      * ARQ-IMPORTACAO, PARA USO POR SISTEMAS DOWNSTREAM (ROTEIRIZACAO,
+      * FOLHA DE PAGAMENTO)
+       1700-ACS-EXPORTAR-VENDEDOR SECTION.
+
+           MOVE "07 - EXPORTAR" TO WS-OP
+           MOVE WS-DS-SAIR TO WS-STATUS
+
+           PERFORM 5000-ABRIR-ARQ-VENDEDOR
+           PERFORM 5400-ABRIR-ARQ-EXPORTACAO
+
+           MOVE LOW-VALUES TO FS-VEN-KEY
+
+           START ARQ-VENDEDOR
+               KEY IS NOT LESS THAN FS-VEN-KEY
+           INVALID KEY
+               MOVE 10 TO FS-STAT-VEN
+           END-START
+
+           PERFORM 6200-LER-ARQ-VENDEDOR-SEQ
+
+           PERFORM
+             UNTIL NOT FS-STAT-VEN-OK
+
+               IF NOT FS-VEN-INATIVO
+                   MOVE FS-VEN-CD-VENDEDOR  TO EXP-CD-VENDEDOR
+                   MOVE FS-VEN-CPF          TO EXP-CPF
+                   MOVE FS-VEN-NM-VENDEDOR  TO EXP-NM-VENDEDOR
+                   MOVE FS-VEN-VL-LATITUDE  TO EXP-VL-LATITUDE
+                   MOVE FS-VEN-VL-LONGITUDE TO EXP-VL-LONGITUDE
+
+                   WRITE ARQ-EXPORTACAO-REC
+               END-IF
+
+               PERFORM 6200-LER-ARQ-VENDEDOR-SEQ
+
+           END-PERFORM
+
+           MOVE "EXPORTACAO GERADA COM SUCESSO" TO WS-MSGERRO
+           PERFORM 9000-MOSTRA-ERRO
+
+           PERFORM 7000-FECHA-ARQ-VENDEDOR
+           PERFORM 7400-FECHA-ARQ-EXPORTACAO.
+
+       1700-ACS-EXPORTAR-VENDEDORX. EXIT.
+
+      * -----------------------------------
+      * CALCULA OS DIGITOS VERIFICADORES DO CPF E CONFERE COM
+      * WK-CPF-CALC, LIGANDO CPF-VALIDO / CPF-INVALIDO
+       2000-VALIDA-CPF SECTION.
+
+           MOVE 'S' TO WS-CPF-VALIDO
+
+           IF WK-CPF-CALC EQUAL ZEROS
+               MOVE 'N' TO WS-CPF-VALIDO
+           END-IF
+
+           MOVE ZEROS TO WK-CPF-SOMA
+           PERFORM VARYING WK-CPF-IDX FROM 1 BY 1
+             UNTIL WK-CPF-IDX GREATER 9
+               COMPUTE WK-CPF-SOMA =
+                   WK-CPF-SOMA +
+                   WK-CPF-DIGITO (WK-CPF-IDX) * (11 - WK-CPF-IDX)
+           END-PERFORM
+
+           DIVIDE WK-CPF-SOMA BY 11 GIVING WK-CPF-DV
+             REMAINDER WK-CPF-RESTO
+
+           IF WK-CPF-RESTO LESS 2
+               MOVE 0 TO WK-CPF-DV
+           ELSE
+               COMPUTE WK-CPF-DV = 11 - WK-CPF-RESTO
+           END-IF
+
+           IF WK-CPF-DV NOT EQUAL WK-CPF-DIGITO (10)
+               MOVE 'N' TO WS-CPF-VALIDO
+           END-IF
+
+           MOVE ZEROS TO WK-CPF-SOMA
+           PERFORM VARYING WK-CPF-IDX FROM 1 BY 1
+             UNTIL WK-CPF-IDX GREATER 10
+               COMPUTE WK-CPF-SOMA =
+                   WK-CPF-SOMA +
+                   WK-CPF-DIGITO (WK-CPF-IDX) * (12 - WK-CPF-IDX)
+           END-PERFORM
+
+           DIVIDE WK-CPF-SOMA BY 11 GIVING WK-CPF-DV
+             REMAINDER WK-CPF-RESTO
+
+           IF WK-CPF-RESTO LESS 2
+               MOVE 0 TO WK-CPF-DV
+           ELSE
+               COMPUTE WK-CPF-DV = 11 - WK-CPF-RESTO
+           END-IF
+
+           IF WK-CPF-DV NOT EQUAL WK-CPF-DIGITO (11)
+               MOVE 'N' TO WS-CPF-VALIDO
+           END-IF.
+
+       2000-VALIDA-CPFX. EXIT.
+
+      * -----------------------------------
+      * CONFERE SE WK-VL-LATITUDE (+/-90) E WK-VL-LONGITUDE (+/-180)
+      * ESTAO DENTRO DA FAIXA VALIDA, LIGANDO COORD-VALIDA/
+      * COORD-INVALIDA
+       2100-VALIDA-COORDENADAS SECTION.
+
+           MOVE 'S' TO WS-COORD-VALIDO
+
+           IF WK-VL-LATITUDE LESS -90 OR WK-VL-LATITUDE GREATER 90
+               MOVE 'N' TO WS-COORD-VALIDO
+           END-IF
+
+           IF WK-VL-LONGITUDE LESS -180 OR WK-VL-LONGITUDE GREATER 180
+               MOVE 'N' TO WS-COORD-VALIDO
+           END-IF.
+
+       2100-VALIDA-COORDENADASX. EXIT.
+
+      * -----------------------------------
+      * GRAVA REGISTRO DE AUDITORIA (LOG-CD-VENDEDOR / LOG-ACAO JA
+      * PREENCHIDOS PELO CHAMADOR) NO ARQUIVO DE LOG, DATA/HORA ATUAIS
+       8000-GRAVA-LOG-VENDEDOR SECTION.
+
+           OPEN EXTEND ARQ-LOG-VENDEDOR
+
+           IF FS-STAT-LOG-OK
+               ACCEPT LOG-DATA FROM DATE YYYYMMDD
+               ACCEPT LOG-HORA FROM TIME
+
+               WRITE ARQ-LOG-VENDEDOR-REC
+
+               CLOSE ARQ-LOG-VENDEDOR
+           ELSE
+               MOVE "ERRO AO ABRIR ARQUIVO DE LOG" TO WS-MSGERRO
+               PERFORM 9000-MOSTRA-ERRO
+           END-IF.
+
+       8000-GRAVA-LOG-VENDEDORX. EXIT.
 
       * -----------------------------------
       * ABRE ARQUIVOS PARA ENTRADA E SA�DA
@@ -547,6 +1112,45 @@
 
        5100-ABRIR-ARQ-IMPORTACAOX. EXIT.
 
+      * -----------------------------------
+      * ABRE ARQUIVO DE REJEITOS DA IMPORTACAO (SAIDA)
+       5200-ABRIR-ARQ-REJEITOS SECTION.
+
+           OPEN OUTPUT ARQ-REJEITOS.
+
+           IF NOT FS-STAT-REJ-OK AND NOT LK-MODO-BATCH
+               MOVE "ERRO AO ABRIR ARQUIVO DE REJEITOS" TO WS-MSGERRO
+               PERFORM 9000-MOSTRA-ERRO
+           END-IF.
+
+       5200-ABRIR-ARQ-REJEITOSX. EXIT.
+
+      * -----------------------------------
+      * ABRE ARQUIVO DE LISTAGEM DE VENDEDORES (SAIDA)
+       5300-ABRIR-ARQ-RELATORIO SECTION.
+
+           OPEN OUTPUT ARQ-RELATORIO.
+
+           IF NOT FS-STAT-REL-OK
+               MOVE "ERRO AO ABRIR ARQUIVO DE RELATORIO" TO WS-MSGERRO
+               PERFORM 9000-MOSTRA-ERRO
+           END-IF.
+
+       5300-ABRIR-ARQ-RELATORIOX. EXIT.
+
+      * -----------------------------------
+      * ABRE ARQUIVO DE EXPORTACAO DE VENDEDORES (SAIDA)
+       5400-ABRIR-ARQ-EXPORTACAO SECTION.
+
+           OPEN OUTPUT ARQ-EXPORTACAO.
+
+           IF NOT FS-STAT-EXP-OK
+               MOVE "ERRO AO ABRIR ARQUIVO DE EXPORTACAO" TO WS-MSGERRO
+               PERFORM 9000-MOSTRA-ERRO
+           END-IF.
+
+       5400-ABRIR-ARQ-EXPORTACAOX. EXIT.
+
       * -----------------------------------
       * LE VENDEDOR E MOSTRA MENSAGEM SE CHAVE N�O EXISTE
        6000-LER-ARQ-VENDEDOR SECTION.
@@ -574,6 +1178,47 @@
 
        6100-LER-ARQ-IMPORTACAO-FIMX. EXIT.
 
+      * -----------------------------------
+      * LE PROXIMO VENDEDOR EM SEQUENCIA DE CHAVE PRIMARIA
+       6200-LER-ARQ-VENDEDOR-SEQ SECTION.
+
+           READ ARQ-VENDEDOR NEXT RECORD
+               AT END
+                   MOVE 10 TO FS-STAT-VEN
+           END-READ.
+
+       6200-LER-ARQ-VENDEDOR-SEQX. EXIT.
+
+      * -----------------------------------
+      * LE VENDEDOR PELA CHAVE ALTERNATIVA (CPF)
+       6300-LER-ARQ-VENDEDOR-CPF SECTION.
+
+           IF COB-CRT-STATUS EQUAL COB-SCR-OK
+               READ ARQ-VENDEDOR
+                   KEY IS FS-VEN-CPF
+           ELSE
+               MOVE 99  TO FS-STAT-VEN
+               MOVE 'S' TO W-VAL-ENTRADA
+           END-IF.
+
+       6300-LER-ARQ-VENDEDOR-CPFX. EXIT.
+
+      * -----------------------------------
+      * TRAVA O REGISTRO JA LIDO POR 6000-LER-ARQ-VENDEDOR (FS-VEN-KEY
+      * JA POSICIONADA). ESTE RUNTIME NAO LEVANTA INVALID KEY PARA UM
+      * REGISTRO TRAVADO POR OUTRO TERMINAL -- O FILE STATUS REAL FICA
+      * EM 51 (COB_STATUS_51_RECORD_LOCKED). CONFERE O FILE STATUS
+      * DIRETO E TRADUZ PARA FS-STAT-VEN-BLOQUEADO PARA O CHAMADOR
+       6400-TRAVA-ARQ-VENDEDOR SECTION.
+
+           READ ARQ-VENDEDOR WITH LOCK.
+
+           IF FS-STAT-VEN EQUAL 51
+               MOVE 91 TO FS-STAT-VEN
+           END-IF.
+
+       6400-TRAVA-ARQ-VENDEDORX. EXIT.
+
       * -----------------------------------
       * FECHA ARQUIVO DE VENDEDORS
        7000-FECHA-ARQ-VENDEDOR SECTION.
@@ -590,6 +1235,30 @@
 
        7100-FECHA-ARQ-IMPORTACAOX. EXIT.
 
+      * -----------------------------------
+      * FECHA ARQUIVO DE REJEITOS DA IMPORTACAO
+       7200-FECHA-ARQ-REJEITOS SECTION.
+
+           CLOSE ARQ-REJEITOS.
+
+       7200-FECHA-ARQ-REJEITOSX. EXIT.
+
+      * -----------------------------------
+      * FECHA ARQUIVO DE LISTAGEM DE VENDEDORES
+       7300-FECHA-ARQ-RELATORIO SECTION.
+
+           CLOSE ARQ-RELATORIO.
+
+       7300-FECHA-ARQ-RELATORIOX. EXIT.
+
+      * -----------------------------------
+      * FECHA ARQUIVO DE EXPORTACAO DE VENDEDORES
+       7400-FECHA-ARQ-EXPORTACAO SECTION.
+
+           CLOSE ARQ-EXPORTACAO.
+
+       7400-FECHA-ARQ-EXPORTACAOX. EXIT.
+
       * -----------------------------------
       * MOSTRA MENSAGEM, ESPERA ENTER, ATUALIZA BARRA STATUS
        9000-MOSTRA-ERRO SECTION.
